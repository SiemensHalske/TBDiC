@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *   BANNREC - STANDARD START/END BANNER LINE LAYOUT              *
+      *                                                                *
+      *   SHARED BY EVERY PROGRAM IN THE BATCH SUITE THAT PRINTS A     *
+      *   START-OF-JOB OR END-OF-JOB BANNER LINE TO SYSOUT AND/OR      *
+      *   THE OPERATOR CONSOLE.  CARRIES ENOUGH RUN IDENTIFICATION     *
+      *   (JOB NAME, STEP NAME, RUN DATE, RUN TIME) THAT A BANNER      *
+      *   LINE NEVER HAS TO BE CROSS-REFERENCED AGAINST JESMSGLG.      *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   03/02/2026 HB    ORIGINAL - LIFTED OUT OF HELLO-WORLD.       *
+      *                                                                *
+      ******************************************************************
+       01  BCH-BANNER-LINE.
+           05  BCH-BANNER-JOB-NAME        PIC X(08).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-BANNER-STEP-NAME       PIC X(08).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-BANNER-RUN-DATE        PIC X(10).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-BANNER-RUN-TIME        PIC X(08).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-BANNER-TEXT            PIC X(40).
