@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *   CHKPTREC - RESTART CHECKPOINT RECORD LAYOUT                  *
+      *                                                                *
+      *   A SINGLE RECORD HOLDING THE DATE AND TIME OF THE ORIGINAL,   *
+      *   NOT-RERUN START OF THE BATCH DAY.  ITS PRESENCE ON ENTRY IS  *
+      *   WHAT MARKS A SUBSEQUENT INVOCATION AS A RERUN RATHER THAN A  *
+      *   FRESH START.  OPERATIONS CLEARS THE CHECKPOINT DATASET WHEN  *
+      *   THE NEXT BATCH DAY IS SCHEDULED.                             *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   03/07/2026 HB    ORIGINAL.                                  *
+      *                                                                *
+      ******************************************************************
+       01  BCH-CHKPT-RECORD.
+           05  BCH-CHKPT-ORIG-DATE        PIC X(10).
+           05  BCH-CHKPT-ORIG-TIME        PIC X(08).
+           05  FILLER                     PIC X(10).
