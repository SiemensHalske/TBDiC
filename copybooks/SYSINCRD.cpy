@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *   SYSINCRD - START-OF-DAY CONTROL CARD LAYOUT                  *
+      *                                                                *
+      *   ONE 80-BYTE CARD READ FROM SYSIN WHEN NO PARM IS SUPPLIED.   *
+      *   LETS OPERATIONS OVERRIDE THE BANNER TEXT AND SELECT A SITE   *
+      *   WITHOUT A RECOMPILE.                                        *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   03/03/2026 HB    ORIGINAL.                                  *
+      *                                                                *
+      ******************************************************************
+       01  BCH-SYSIN-CARD.
+           05  BCH-SYSIN-SITE-CODE        PIC X(02).
+           05  BCH-SYSIN-RERUN-FLAG       PIC X(01).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-SYSIN-BANNER-TEXT      PIC X(40).
+           05  FILLER                     PIC X(36).
