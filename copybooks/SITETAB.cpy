@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *   SITETAB - SITE / LANGUAGE BANNER TEXT TABLE                  *
+      *                                                                *
+      *   ONE BANNER LINE PER SITE THIS BATCH SUITE RUNS AT, SO THE    *
+      *   SAME PROGRAM SERVES EACH SITE'S OPERATORS IN THEIR OWN       *
+      *   LANGUAGE. SELECTED BY THE SITE CODE ON THE SYSIN CONTROL     *
+      *   CARD (SEE COPYBOOK SYSINCRD). LOADED VIA REDEFINES SO THE    *
+      *   TABLE CAN CARRY VALUE CLAUSES. ADD A SITE HERE WHEN A NEW    *
+      *   LOCATION COMES ONLINE.                                      *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   03/08/2026 HB    ORIGINAL.                                  *
+      *                                                                *
+      ******************************************************************
+       01  BCH-SITE-TABLE-DATA.
+           05  FILLER  PIC X(42)
+               VALUE 'DEHallo Welt! - Start des Batchlaufs'.
+           05  FILLER  PIC X(42)
+               VALUE 'USHello World! - Start of the batch run'.
+      *
+       01  BCH-SITE-TABLE REDEFINES BCH-SITE-TABLE-DATA.
+           05  BCH-SITE-ENTRY OCCURS 2 TIMES
+                              INDEXED BY BCH-SITE-IDX.
+               10  BCH-SITE-CODE      PIC X(02).
+               10  BCH-SITE-TEXT      PIC X(40).
