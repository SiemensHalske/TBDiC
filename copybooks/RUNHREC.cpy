@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *   RUNHREC - RUN-HISTORY AUDIT RECORD LAYOUT                    *
+      *                                                                *
+      *   ONE RECORD IS APPENDED TO THE RUN-HISTORY FILE EVERY TIME    *
+      *   A BATCH-SUITE PROGRAM SHARING THIS LAYOUT RUNS, SO THE       *
+      *   NUMBER OF INVOCATIONS CAN BE RECONCILED AGAINST COMPLETION   *
+      *   REPORTS WITHOUT DIGGING THROUGH ARCHIVED SYSOUT.             *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   03/04/2026 HB    ORIGINAL.                                  *
+      *                                                                *
+      ******************************************************************
+       01  BCH-HIST-RECORD.
+           05  BCH-HIST-JOB-NAME          PIC X(08).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-HIST-RUN-DATE          PIC X(10).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-HIST-RUN-TIME          PIC X(08).
+           05  FILLER                     PIC X(01)  VALUE SPACE.
+           05  BCH-HIST-RETURN-CODE       PIC 9(04).
+           05  FILLER                     PIC X(10).
