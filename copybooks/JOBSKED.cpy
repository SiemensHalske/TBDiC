@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *   JOBSKED - TODAY'S BATCH-SUITE SCHEDULE TABLE                 *
+      *                                                                *
+      *   THE JOBS HELLO-WORLD KICKS OFF THE DAY FOR, WITH THEIR       *
+      *   EXPECTED START WINDOWS, FOR THE START-OF-DAY CONTROL         *
+      *   REPORT. LOADED VIA REDEFINES SO THE TABLE CAN CARRY VALUE    *
+      *   CLAUSES.  UPDATE HERE WHEN THE SCHEDULE CHANGES.             *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   03/06/2026 HB    ORIGINAL.                                  *
+      *                                                                *
+      ******************************************************************
+       01  BCH-JOBSKED-DATA.
+           05  FILLER  PIC X(19)  VALUE 'HELLOWLD0600-0610'.
+           05  FILLER  PIC X(19)  VALUE 'CUSTLOAD0610-0630'.
+           05  FILLER  PIC X(19)  VALUE 'TRANPOST0630-0700'.
+           05  FILLER  PIC X(19)  VALUE 'ACCTRECN0700-0730'.
+           05  FILLER  PIC X(19)  VALUE 'EODRPT  0730-0800'.
+      *
+       01  BCH-JOBSKED-TABLE REDEFINES BCH-JOBSKED-DATA.
+           05  BCH-JOBSKED-ENTRY OCCURS 5 TIMES
+                                  INDEXED BY BCH-JOBSKED-IDX.
+               10  BCH-JOBSKED-NAME       PIC X(08).
+               10  BCH-JOBSKED-WINDOW     PIC X(11).
