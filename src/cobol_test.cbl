@@ -1,15 +1,624 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 WS-MESSAGE PIC A(80) VALUE 'Hallo Welt!'.
-
-PROCEDURE DIVISION.
-
-MAIN-PROCEDURE.
-
-MOVE WS-MESSAGE TO SYSOUT.
-
-STOP RUN.
\ No newline at end of file
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.    HELLO-WORLD.
+       AUTHOR.        H. BRUNNER.
+       INSTALLATION.  BATCH CONTROL GROUP.
+       DATE-WRITTEN.  01/05/1998.
+       DATE-COMPILED.
+      *
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  01/05/1998 HB    ORIGINAL BANNER PROGRAM.
+      *  03/02/2026 HB    REPLACED THE LITERAL WS-MESSAGE BANNER WITH
+      *                   THE SHARED BCH-BANNER-LINE LAYOUT (COPYBOOK
+      *                   BANNREC) SO THE BANNER CARRIES RUN DATE, RUN
+      *                   TIME, JOB NAME AND STEP NAME.
+      *  03/03/2026 HB    BANNER TEXT NOW COMES FROM THE EXEC PARM OR,
+      *                   FAILING THAT, A SYSIN CONTROL CARD, INSTEAD
+      *                   OF A HARDCODED LITERAL. OPERATIONS CAN STAMP
+      *                   AN ABNORMAL-CONDITION FLAG (E.G. "RERUN")
+      *                   INTO THE CARD TEXT WITHOUT A RECOMPILE.
+      *  03/04/2026 HB    ADDED THE RUN-HISTORY AUDIT-TRAIL FILE. ONE
+      *                   RECORD (JOB, RUN DATE, RUN TIME, RETURN
+      *                   CODE) IS APPENDED ON EVERY INVOCATION.
+      *  03/05/2026 HB    ADDED A READINESS CHECK, AHEAD OF THE
+      *                   BANNER, ON THE DATASETS THE REST OF THE
+      *                   DAY'S BATCH SUITE DEPENDS ON.
+      *  03/06/2026 HB    GREW THE BANNER INTO A START-OF-DAY CONTROL
+      *                   REPORT: TODAY'S JOB SCHEDULE (COPYBOOK
+      *                   JOBSKED) PLUS YESTERDAY'S COMPLETION STATUS
+      *                   READ BACK FROM THE RUN-HISTORY FILE.
+      *  03/07/2026 HB    ADDED A CHECKPOINT DATASET SO A RERUN AFTER
+      *                   AN ABEND PRINTS "RERUN - ORIGINAL START
+      *                   HH:MM:SS" INSTEAD OF AN IDENTICAL FRESH
+      *                   BANNER.
+      *  03/08/2026 HB    ADDED THE SITE/LANGUAGE BANNER TABLE. THE
+      *                   SYSIN SITE CODE NOW PICKS DE OR US BANNER
+      *                   TEXT INSTEAD OF THE SINGLE HARDCODED GERMAN
+      *                   LITERAL.
+      *  03/09/2026 HB    BANNER IS NOW ALSO WRITTEN TO THE OPERATOR
+      *                   CONSOLE, NOT JUST SYSOUT, SO THE START OF
+      *                   THE BATCH DAY SHOWS UP LIVE.
+      *  03/10/2026 HB    RETURN-CODE NOW REFLECTS THE ACTUAL OUTCOME
+      *                   OF THE READINESS CHECK AND RESTART CHECK
+      *                   (0 = CLEAN START, 4 = RERUN, 8 = NOT READY)
+      *                   INSTEAD OF ALWAYS BEING A PLAIN STOP RUN.
+      *-----------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-CARD-FILE    ASSIGN TO 'SYSIN'
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-SYSIN-STATUS.
+      *
+           SELECT OPTIONAL RUN-HISTORY-FILE
+                                      ASSIGN TO 'RUNHIST'
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-RUNHIST-STATUS.
+      *
+           SELECT CUST-MASTER-FILE   ASSIGN TO 'CUSTMAST'
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-CUSTMAST-STATUS.
+      *
+           SELECT TRAN-FILE          ASSIGN TO 'TRANFILE'
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-TRANFILE-STATUS.
+      *
+           SELECT ACCT-FILE          ASSIGN TO 'ACCTFILE'
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-ACCTFILE-STATUS.
+      *
+           SELECT CHECKPOINT-FILE    ASSIGN TO 'CHKPT'
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-CHKPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-CARD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY SYSINCRD.
+      *
+       FD  RUN-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY RUNHREC.
+      *
+       FD  CUST-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CUST-MASTER-RECORD         PIC X(80).
+      *
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  TRAN-FILE-RECORD           PIC X(80).
+      *
+       FD  ACCT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  ACCT-FILE-RECORD           PIC X(80).
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY CHKPTREC.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *-----------------------------------------------------------------
+      *    SHARED BANNER LAYOUT - SEE COPYBOOKS/BANNREC.CPY
+      *-----------------------------------------------------------------
+       COPY BANNREC.
+      *
+       01  WS-RAW-DATE            PIC X(08).
+       01  WS-RAW-TIME            PIC X(08).
+       01  WS-SYSIN-STATUS        PIC X(02)  VALUE '00'.
+       01  WS-RUNHIST-STATUS      PIC X(02)  VALUE '00'.
+       01  WS-CUSTMAST-STATUS     PIC X(02)  VALUE '00'.
+       01  WS-TRANFILE-STATUS     PIC X(02)  VALUE '00'.
+       01  WS-ACCTFILE-STATUS     PIC X(02)  VALUE '00'.
+       01  WS-CHKPT-STATUS        PIC X(02)  VALUE '00'.
+      *
+       01  WS-RERUN-SWITCH        PIC X(01)  VALUE 'N'.
+           88  WS-IS-RERUN                   VALUE 'Y'.
+      *
+       01  BCH-READY-MESSAGE      PIC X(60)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      *    SCHEDULED-JOB TABLE FOR THE CONTROL REPORT - SEE
+      *    COPYBOOKS/JOBSKED.CPY
+      *-----------------------------------------------------------------
+       COPY JOBSKED.
+      *
+      *-----------------------------------------------------------------
+      *    SITE/LANGUAGE BANNER TEXT TABLE - SEE
+      *    COPYBOOKS/SITETAB.CPY
+      *-----------------------------------------------------------------
+       COPY SITETAB.
+      *
+       01  WS-TODAY-NUM           PIC 9(08).
+       01  WS-YESTERDAY-NUM       PIC 9(08).
+       01  WS-YESTERDAY-DISP      PIC X(10)  VALUE SPACES.
+      *
+       01  WS-RUNHIST-EOF-SW      PIC X(01)  VALUE 'N'.
+           88  WS-RUNHIST-EOF                VALUE 'Y'.
+      *
+       01  WS-REPORT-STATUS       PIC X(20)  VALUE SPACES.
+      *
+       01  WS-REPORT-LINE.
+           05  FILLER             PIC X(02)  VALUE SPACES.
+           05  WS-REPORT-JOB-NAME PIC X(08).
+           05  FILLER             PIC X(02)  VALUE SPACES.
+           05  WS-REPORT-WINDOW   PIC X(11).
+           05  FILLER             PIC X(02)  VALUE SPACES.
+           05  WS-REPORT-STAT-OUT PIC X(20).
+      *
+       77  BCH-RETURN-CODE        PIC 9(04)  COMP  VALUE ZERO.
+       77  WS-PARM-LENGTH         PIC S9(04) COMP  VALUE ZERO.
+      *
+       LINKAGE SECTION.
+       01  BCH-PARM-AREA.
+           05  BCH-PARM-LENGTH    PIC S9(04) COMP.
+           05  BCH-PARM-TEXT      PIC X(40).
+      *
+      ******************************************************************
+       PROCEDURE DIVISION USING BCH-PARM-AREA.
+      ******************************************************************
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+      *
+           PERFORM 2000-CHECK-READINESS
+               THRU 2000-EXIT.
+      *
+           IF BCH-RETURN-CODE NOT = ZERO
+               PERFORM 6000-WRITE-AUDIT-RECORD
+                   THRU 6000-EXIT
+               GO TO 9999-EXIT
+           END-IF.
+      *
+           PERFORM 3000-CHECK-RESTART
+               THRU 3000-EXIT.
+      *
+           PERFORM 5000-PRINT-BANNER
+               THRU 5000-EXIT.
+      *
+           PERFORM 7000-PRINT-CONTROL-REPORT
+               THRU 7000-EXIT.
+      *
+           PERFORM 6000-WRITE-AUDIT-RECORD
+               THRU 6000-EXIT.
+      *
+           GO TO 9999-EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    1000-INITIALIZE - BUILD THE RUN-HEADER PORTION OF THE
+      *    BANNER LINE (JOB NAME, STEP NAME, RUN DATE, RUN TIME).
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+      *
+           MOVE 'HELLOWLD'           TO BCH-BANNER-JOB-NAME.
+           MOVE 'STEP01'             TO BCH-BANNER-STEP-NAME.
+           MOVE 'Hallo Welt!'        TO BCH-BANNER-TEXT.
+      *
+           PERFORM 1050-GET-BANNER-TEXT
+               THRU 1050-EXIT.
+      *
+           ACCEPT WS-RAW-DATE FROM DATE YYYYMMDD.
+      *
+           PERFORM 1100-FORMAT-RUN-DATE
+               THRU 1100-EXIT.
+           PERFORM 1200-FORMAT-RUN-TIME
+               THRU 1200-EXIT.
+      *
+           GO TO 1000-EXIT.
+      *
+       1000-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    1050-GET-BANNER-TEXT - PARM OVERRIDES SYSIN, WHICH
+      *    OVERRIDES THE COMPILED-IN DEFAULT BANNER TEXT. A SUPPLIED
+      *    PARM SATISFIES THE WHOLE PARAGRAPH ON ITS OWN, SO THE SYSIN
+      *    CARD - AND WITH IT THE SITE/LANGUAGE TABLE LOOKUP - IS NOT
+      *    READ AT ALL WHEN PARM TEXT IS PRESENT. SITE SELECTION IS A
+      *    SYSIN-ONLY FEATURE; USE THE SYSIN CARD, NOT PARM, AT SITES
+      *    THAT NEED THEIR OWN-LANGUAGE BANNER.
+      *-----------------------------------------------------------------
+       1050-GET-BANNER-TEXT.
+      *
+           IF BCH-PARM-LENGTH > ZERO
+               MOVE BCH-PARM-LENGTH TO WS-PARM-LENGTH
+               IF WS-PARM-LENGTH > 40
+                   MOVE 40 TO WS-PARM-LENGTH
+               END-IF
+               MOVE SPACES TO BCH-BANNER-TEXT
+               MOVE BCH-PARM-TEXT(1:WS-PARM-LENGTH)
+                   TO BCH-BANNER-TEXT(1:WS-PARM-LENGTH)
+               GO TO 1050-EXIT
+           END-IF.
+      *
+           PERFORM 1060-READ-SYSIN-CARD
+               THRU 1060-EXIT.
+      *
+           GO TO 1050-EXIT.
+      *
+       1050-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    1060-READ-SYSIN-CARD - OPTIONAL CONTROL CARD. IF IT IS
+      *    MISSING OR EMPTY THE COMPILED-IN DEFAULT TEXT STANDS.
+      *-----------------------------------------------------------------
+       1060-READ-SYSIN-CARD.
+      *
+           OPEN INPUT SYSIN-CARD-FILE.
+           IF WS-SYSIN-STATUS NOT = '00'
+               GO TO 1060-EXIT
+           END-IF.
+      *
+           READ SYSIN-CARD-FILE
+               AT END
+                   GO TO 1060-CLOSE
+           END-READ.
+      *
+           PERFORM 1070-LOOKUP-SITE-TEXT
+               THRU 1070-EXIT.
+      *
+           IF BCH-SYSIN-BANNER-TEXT NOT = SPACES
+               MOVE BCH-SYSIN-BANNER-TEXT TO BCH-BANNER-TEXT
+           END-IF.
+      *
+           IF BCH-SYSIN-RERUN-FLAG = 'Y'
+               MOVE 'Y' TO WS-RERUN-SWITCH
+           END-IF.
+      *
+       1060-CLOSE.
+           CLOSE SYSIN-CARD-FILE.
+           GO TO 1060-EXIT.
+      *
+       1060-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    1070-LOOKUP-SITE-TEXT - SITE CODE ON THE SYSIN CARD PICKS
+      *    THE SITE'S OWN-LANGUAGE BANNER TEXT FROM BCH-SITE-TABLE.
+      *    AN EXPLICIT SYSIN BANNER TEXT, IF GIVEN, STILL WINS.
+      *-----------------------------------------------------------------
+       1070-LOOKUP-SITE-TEXT.
+      *
+           IF BCH-SYSIN-SITE-CODE = SPACES
+               GO TO 1070-EXIT
+           END-IF.
+      *
+           SET BCH-SITE-IDX TO 1.
+           SEARCH BCH-SITE-ENTRY
+               AT END
+                   GO TO 1070-EXIT
+               WHEN BCH-SITE-CODE (BCH-SITE-IDX) = BCH-SYSIN-SITE-CODE
+                   MOVE BCH-SITE-TEXT (BCH-SITE-IDX) TO BCH-BANNER-TEXT
+           END-SEARCH.
+      *
+           GO TO 1070-EXIT.
+      *
+       1070-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    1100-FORMAT-RUN-DATE - REWRITE THE YYYYMMDD ACCEPT INTO
+      *    YYYY-MM-DD FOR DISPLAY ON THE BANNER LINE.
+      *-----------------------------------------------------------------
+       1100-FORMAT-RUN-DATE.
+      *
+           MOVE SPACES TO BCH-BANNER-RUN-DATE.
+           MOVE WS-RAW-DATE(1:4) TO BCH-BANNER-RUN-DATE(1:4).
+           MOVE '-'              TO BCH-BANNER-RUN-DATE(5:1).
+           MOVE WS-RAW-DATE(5:2) TO BCH-BANNER-RUN-DATE(6:2).
+           MOVE '-'              TO BCH-BANNER-RUN-DATE(8:1).
+           MOVE WS-RAW-DATE(7:2) TO BCH-BANNER-RUN-DATE(9:2).
+      *
+           GO TO 1100-EXIT.
+      *
+       1100-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    1200-FORMAT-RUN-TIME - REWRITE THE HHMMSSHH ACCEPT INTO
+      *    HH:MM:SS FOR DISPLAY ON THE BANNER LINE.
+      *-----------------------------------------------------------------
+       1200-FORMAT-RUN-TIME.
+      *
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE SPACES TO BCH-BANNER-RUN-TIME.
+           MOVE WS-RAW-TIME(1:2) TO BCH-BANNER-RUN-TIME(1:2).
+           MOVE ':'              TO BCH-BANNER-RUN-TIME(3:1).
+           MOVE WS-RAW-TIME(3:2) TO BCH-BANNER-RUN-TIME(4:2).
+           MOVE ':'              TO BCH-BANNER-RUN-TIME(6:1).
+           MOVE WS-RAW-TIME(5:2) TO BCH-BANNER-RUN-TIME(7:2).
+      *
+           GO TO 1200-EXIT.
+      *
+       1200-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    2000-CHECK-READINESS - CONFIRM THE DATASETS THE REST OF
+      *    THE DAY'S BATCH SUITE DEPENDS ON ARE PRESENT AND CATALOGED
+      *    BEFORE THE BANNER IS PRINTED, SO A MISSING INPUT FAILS
+      *    FAST HERE INSTEAD OF THREE PROGRAMS AND TWENTY MINUTES IN.
+      *-----------------------------------------------------------------
+       2000-CHECK-READINESS.
+      *
+           MOVE ZERO TO BCH-RETURN-CODE.
+      *
+           OPEN INPUT CUST-MASTER-FILE.
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               MOVE 'CUSTMAST NOT CATALOGED OR NOT AVAILABLE'
+                   TO BCH-READY-MESSAGE
+               MOVE 8 TO BCH-RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF.
+           CLOSE CUST-MASTER-FILE.
+      *
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRANFILE-STATUS NOT = '00'
+               MOVE 'TRANFILE NOT CATALOGED OR NOT AVAILABLE'
+                   TO BCH-READY-MESSAGE
+               MOVE 8 TO BCH-RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF.
+           CLOSE TRAN-FILE.
+      *
+           OPEN INPUT ACCT-FILE.
+           IF WS-ACCTFILE-STATUS NOT = '00'
+               MOVE 'ACCTFILE NOT CATALOGED OR NOT AVAILABLE'
+                   TO BCH-READY-MESSAGE
+               MOVE 8 TO BCH-RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF.
+           CLOSE ACCT-FILE.
+      *
+           GO TO 2000-EXIT.
+      *
+       2000-EXIT.
+           IF BCH-RETURN-CODE NOT = ZERO
+               DISPLAY BCH-READY-MESSAGE
+           END-IF.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    3000-CHECK-RESTART - IF A CHECKPOINT FROM AN EARLIER,
+      *    NOT-RERUN START OF THIS BATCH DAY IS ON FILE, STAMP THE
+      *    BANNER AS A RERUN INSTEAD OF PRINTING A FRESH GREETING.
+      *    OTHERWISE THIS IS THE ORIGINAL START - LAY DOWN THE
+      *    CHECKPOINT FOR ANY LATER RERUN TO FIND.
+      *-----------------------------------------------------------------
+       3000-CHECK-RESTART.
+      *
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT = '00'
+               PERFORM 3100-CREATE-CHECKPOINT
+                   THRU 3100-EXIT
+               IF WS-IS-RERUN
+                   MOVE 4 TO BCH-RETURN-CODE
+               END-IF
+               GO TO 3000-EXIT
+           END-IF.
+      *
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   PERFORM 3100-CREATE-CHECKPOINT
+                       THRU 3100-EXIT
+                   IF WS-IS-RERUN
+                       MOVE 4 TO BCH-RETURN-CODE
+                   END-IF
+                   GO TO 3000-EXIT
+           END-READ.
+      *
+           CLOSE CHECKPOINT-FILE.
+           MOVE 'Y' TO WS-RERUN-SWITCH.
+           MOVE 4   TO BCH-RETURN-CODE.
+           MOVE SPACES TO BCH-BANNER-TEXT.
+           STRING 'RERUN - ORIGINAL START ' BCH-CHKPT-ORIG-TIME
+               DELIMITED BY SIZE INTO BCH-BANNER-TEXT.
+      *
+           GO TO 3000-EXIT.
+      *
+       3000-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    3100-CREATE-CHECKPOINT - FIRST START OF THE BATCH DAY -
+      *    RECORD ITS DATE AND TIME AS THE CHECKPOINT.
+      *-----------------------------------------------------------------
+       3100-CREATE-CHECKPOINT.
+      *
+           MOVE BCH-BANNER-RUN-DATE TO BCH-CHKPT-ORIG-DATE.
+           MOVE BCH-BANNER-RUN-TIME TO BCH-CHKPT-ORIG-TIME.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE BCH-CHKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+           GO TO 3100-EXIT.
+      *
+       3100-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    5000-PRINT-BANNER - WRITE THE RUN-IDENTIFIED BANNER LINE TO
+      *    SYSOUT AND, SO THE START OF THE BATCH DAY SHOWS UP LIVE,
+      *    TO THE OPERATOR CONSOLE AS WELL.
+      *-----------------------------------------------------------------
+       5000-PRINT-BANNER.
+      *
+           DISPLAY BCH-BANNER-LINE.
+           DISPLAY BCH-BANNER-LINE UPON CONSOLE.
+      *
+           GO TO 5000-EXIT.
+      *
+       5000-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    6000-WRITE-AUDIT-RECORD - APPEND ONE RUN-HISTORY RECORD SO
+      *    THE MONTH'S INVOCATIONS CAN BE RECONCILED AGAINST THE
+      *    COMPLETION REPORTS WITHOUT TRAWLING ARCHIVED SYSOUT.
+      *-----------------------------------------------------------------
+       6000-WRITE-AUDIT-RECORD.
+      *
+           OPEN EXTEND RUN-HISTORY-FILE.
+           IF WS-RUNHIST-STATUS NOT = '00' AND
+              WS-RUNHIST-STATUS NOT = '05'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF.
+      *
+           MOVE BCH-BANNER-JOB-NAME TO BCH-HIST-JOB-NAME.
+           MOVE BCH-BANNER-RUN-DATE TO BCH-HIST-RUN-DATE.
+           MOVE BCH-BANNER-RUN-TIME TO BCH-HIST-RUN-TIME.
+           MOVE BCH-RETURN-CODE     TO BCH-HIST-RETURN-CODE.
+      *
+           WRITE BCH-HIST-RECORD.
+           CLOSE RUN-HISTORY-FILE.
+      *
+           GO TO 6000-EXIT.
+      *
+       6000-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    7000-PRINT-CONTROL-REPORT - ONE-PAGE START-OF-DAY CHECKLIST:
+      *    TODAY'S JOB SCHEDULE AND YESTERDAY'S COMPLETION STATUS.
+      *-----------------------------------------------------------------
+       7000-PRINT-CONTROL-REPORT.
+      *
+           DISPLAY ' '.
+           DISPLAY '*** START-OF-DAY BATCH CONTROL REPORT ***'.
+           DISPLAY ' '.
+           DISPLAY 'JOB NAME  START WINDOW  YESTERDAY STATUS'.
+      *
+           PERFORM 7100-CALC-YESTERDAY
+               THRU 7100-EXIT.
+      *
+           PERFORM 7200-PRINT-SCHEDULE-LINE
+               THRU 7200-EXIT
+               VARYING BCH-JOBSKED-IDX FROM 1 BY 1
+               UNTIL BCH-JOBSKED-IDX > 5.
+      *
+           GO TO 7000-EXIT.
+      *
+       7000-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    7100-CALC-YESTERDAY - DERIVE YESTERDAY'S DATE, IN THE SAME
+      *    YYYY-MM-DD FORM THE RUN-HISTORY FILE STORES, SO IT CAN BE
+      *    MATCHED AGAINST RUN-HISTORY RECORDS.
+      *-----------------------------------------------------------------
+       7100-CALC-YESTERDAY.
+      *
+           MOVE WS-RAW-DATE TO WS-TODAY-NUM.
+           COMPUTE WS-YESTERDAY-NUM =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM) - 1).
+      *
+           MOVE WS-YESTERDAY-NUM(1:4) TO WS-YESTERDAY-DISP(1:4).
+           MOVE '-'                  TO WS-YESTERDAY-DISP(5:1).
+           MOVE WS-YESTERDAY-NUM(5:2) TO WS-YESTERDAY-DISP(6:2).
+           MOVE '-'                  TO WS-YESTERDAY-DISP(8:1).
+           MOVE WS-YESTERDAY-NUM(7:2) TO WS-YESTERDAY-DISP(9:2).
+      *
+           GO TO 7100-EXIT.
+      *
+       7100-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    7200-PRINT-SCHEDULE-LINE - ONE REPORT LINE PER SCHEDULED
+      *    JOB, VARIED OVER THE BCH-JOBSKED-TABLE FROM COPYBOOK
+      *    JOBSKED.
+      *-----------------------------------------------------------------
+       7200-PRINT-SCHEDULE-LINE.
+      *
+           MOVE BCH-JOBSKED-NAME (BCH-JOBSKED-IDX)
+               TO WS-REPORT-JOB-NAME.
+           MOVE BCH-JOBSKED-WINDOW (BCH-JOBSKED-IDX)
+               TO WS-REPORT-WINDOW.
+      *
+           PERFORM 7300-FIND-YESTERDAY-STATUS
+               THRU 7300-EXIT.
+      *
+           MOVE WS-REPORT-STATUS   TO WS-REPORT-STAT-OUT.
+           DISPLAY WS-REPORT-LINE.
+      *
+           GO TO 7200-EXIT.
+      *
+       7200-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    7300-FIND-YESTERDAY-STATUS - SCAN THE RUN-HISTORY FILE FOR
+      *    A RECORD MATCHING THIS JOB AND YESTERDAY'S DATE.
+      *-----------------------------------------------------------------
+       7300-FIND-YESTERDAY-STATUS.
+      *
+           MOVE 'NO HISTORY FOUND'  TO WS-REPORT-STATUS.
+           MOVE 'N'                 TO WS-RUNHIST-EOF-SW.
+      *
+           OPEN INPUT RUN-HISTORY-FILE.
+           IF WS-RUNHIST-STATUS NOT = '00'
+               GO TO 7300-EXIT
+           END-IF.
+      *
+           PERFORM 7310-SCAN-HISTORY
+               THRU 7310-EXIT
+               UNTIL WS-RUNHIST-EOF.
+      *
+           CLOSE RUN-HISTORY-FILE.
+      *
+           GO TO 7300-EXIT.
+      *
+       7300-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    7310-SCAN-HISTORY - ONE RUN-HISTORY RECORD PER CALL.
+      *-----------------------------------------------------------------
+       7310-SCAN-HISTORY.
+      *
+           READ RUN-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-RUNHIST-EOF-SW
+                   GO TO 7310-EXIT
+           END-READ.
+      *
+           IF BCH-HIST-JOB-NAME = WS-REPORT-JOB-NAME AND
+              BCH-HIST-RUN-DATE = WS-YESTERDAY-DISP
+               MOVE 'COMPLETE RC='   TO WS-REPORT-STATUS
+               MOVE BCH-HIST-RETURN-CODE TO WS-REPORT-STATUS(13:4)
+               MOVE 'Y' TO WS-RUNHIST-EOF-SW
+           END-IF.
+      *
+           GO TO 7310-EXIT.
+      *
+       7310-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      *    9999-EXIT - SINGLE PROGRAM EXIT POINT. RETURN-CODE REFLECTS
+      *    THE ACTUAL OUTCOME SO THE SCHEDULER CAN BRANCH ON IT.
+      *-----------------------------------------------------------------
+       9999-EXIT.
+           MOVE BCH-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
